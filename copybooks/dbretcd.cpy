@@ -0,0 +1,7 @@
+      ****************************************************************
+      * DBRETCD - return status passed back from CALL "dbconnect".
+      * Zero/positive SQLCODE values mean connected OK; negative
+      * means the connect failed (see dbconnect.cob for the codes
+      * it sets on its own before GOBACK).
+      ****************************************************************
+       01  DB-RETURN-CODE PIC S9(9).
