@@ -0,0 +1,11 @@
+      ****************************************************************
+      * CUSTREC - shared TAB1 row layout (COL_1 .. COL_5).
+      * Included by every program that reads or writes TAB1 so the
+      * host-variable layout cannot drift between them.
+      ****************************************************************
+       01  CUST-RECORD.
+           05 COL-1  PIC X(20).
+           05 COL-2  PIC 9(5)V9(5).
+           05 COL-3  PIC 9(6)      COMP.
+           05 COL-4  PIC X(5000)  USAGE VARRAW.
+           05 COL-5  PIC X(50)    USAGE VARCHAR.
