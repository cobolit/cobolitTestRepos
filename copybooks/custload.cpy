@@ -0,0 +1,17 @@
+      ****************************************************************
+      * CUSTLOAD-RECORD - fixed-length flat layout for the customer
+      * feed and downstream extract files (CUSTLOAD-FILE in
+      * cit_test.cob, EXTRACT-FILE in extract.cob). COL-4/COL-5 carry
+      * their own length so variable-length VARRAW/VARCHAR content
+      * round-trips; both files are ORGANIZATION SEQUENTIAL (not LINE
+      * SEQUENTIAL), since COL-4 can hold arbitrary bytes - including
+      * 0x0A/0x0D - that a newline-delimited file would corrupt.
+      ****************************************************************
+       01  CUSTLOAD-RECORD.
+           05 CL-COL-1       PIC X(20).
+           05 CL-COL-2       PIC 9(5)V9(5).
+           05 CL-COL-3       PIC 9(6).
+           05 CL-COL-4-LEN   PIC 9(4).
+           05 CL-COL-4-TEXT  PIC X(5000).
+           05 CL-COL-5-LEN   PIC 9(2).
+           05 CL-COL-5-TEXT  PIC X(50).
