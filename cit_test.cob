@@ -3,19 +3,52 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTLOAD-FILE ASSIGN TO WRK-LOAD-FILE-PATH
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WRK-LOAD-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO WRK-REJECT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-REJECT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WRK-CHECKPOINT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      ****************************************************************
+      * CUSTLOAD-FILE - nightly customer feed read by POPULATE-DB.
+      * One fixed-length CUSTLOAD-RECORD per record; COL-4/COL-5
+      * carry their own length so variable-length VARRAW/VARCHAR
+      * content round-trips. ORGANIZATION SEQUENTIAL (not LINE
+      * SEQUENTIAL) so an embedded 0x0A/0x0D in COL-4's raw bytes
+      * can't be mistaken for a record delimiter.
+      ****************************************************************
+       FD  CUSTLOAD-FILE.
+           COPY "custload.cpy".
+      ****************************************************************
+      * REJECT-FILE - one line per load row that fails edit checks or
+      * is skipped as a duplicate, so a bad feed doesn't just vanish
+      * into a DISPLAY nobody watches overnight.
+      ****************************************************************
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-COL-1      PIC X(20).
+           05 REJ-COL-2      PIC 9(5)V9(5).
+           05 REJ-REASON     PIC X(40).
+      ****************************************************************
+      * CHECKPOINT-FILE - holds the key of the last row committed by
+      * POPULATE-DB, so a rerun after a mid-batch failure can skip
+      * past everything already on TAB1 instead of reloading from
+      * row one (and risking duplicate-key rejects on top of it).
+      ****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(20).
       $SET constant coco=cici
        WORKING-STORAGE SECTION.
            EXEC SQL
                BEGIN DECLARE SECTION
            END-EXEC.
-       01 CUST-RECORD.
-               05 COL-1  PIC X(20).
-               05 COL-2  PIC 9(5)V9(5).
-               05 COL-3  PIC 9(6)      COMP.
-               05 COL-4  PIC X(5000)  USAGE VARRAW.
-               05 COL-5  PIC X(50)    USAGE VARCHAR.
+           COPY "custrec.cpy".
+       01 WRK-TABLE-EXISTS PIC 9(9) COMP.
 
       **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
            EXEC SQL
@@ -25,26 +58,146 @@
            EXEC SQL END
               DECLARE SECTION
            END-EXEC
+
+       01  WRK-LOAD-FILE-PATH   PIC X(80).
+       01  WRK-LOAD-FILE-STATUS PIC X(2).
+       01  WRK-REJECT-FILE-PATH   PIC X(80).
+       01  WRK-REJECT-FILE-STATUS PIC X(2).
+       01  WRK-CHECKPOINT-FILE-PATH   PIC X(80).
+       01  WRK-CHECKPOINT-FILE-STATUS PIC X(2).
+       01  WRK-CHECKPOINT-KEY     PIC X(20) VALUE SPACES.
+       01  WRK-RESUME-SW          PIC X VALUE 'N'.
+           88 RESUME-SKIPPING         VALUE 'Y'.
+       01  WRK-COMMIT-INTERVAL    PIC 9(5) VALUE 100.
+       01  WRK-COMMIT-COUNTER     PIC 9(5) VALUE 0.
+       01  WRK-COL-2-MAX          PIC 9(5)V9(5) VALUE 99999.99999.
+       01  WRK-COL-2-MAX-PARM     PIC X(11) VALUE SPACES.
+       01  WRK-ENV-CODE           PIC X(8).
+           COPY "dbretcd.cpy".
+       01  WRK-CONNECTED-SW       PIC X VALUE 'N'.
+           88 DB-CONNECTED            VALUE 'Y'.
+       01  WRK-MENU-CHOICE        PIC X VALUE SPACE.
+           88 EXIT-REQUESTED          VALUE 'X'.
+       01  WRK-LOAD-EOF-SW      PIC X VALUE 'N'.
+           88 LOAD-EOF              VALUE 'Y'.
+       01  WRK-LOAD-COUNT       PIC 9(9) VALUE 0.
+       01  WRK-LOAD-REJECT-COUNT PIC 9(9) VALUE 0.
+       01  WRK-READ-COUNT        PIC 9(9) VALUE 0.
+       01  WRK-READ-EOF-SW       PIC X VALUE 'N'.
+           88 NO-MORE-ROWS           VALUE 'Y'.
+       01  WRK-LOOKUP-KEY        PIC X(20) VALUE SPACES.
+       01  WRK-LOOKUP-COL-1      PIC X(20).
+       01  WRK-LOOKUP-COL-2      PIC 9(5)V9(5).
+       01  WRK-LOOKUP-RETURN     PIC S9(9).
+       01  WRK-DUPLICATE-KEY-SW  PIC X VALUE 'N'.
+       01  WRK-AUDIT-SOURCE      PIC X(12).
+       01  WRK-AUDIT-MESSAGE     PIC X(80).
+       01  WRK-MAINT-KEY         PIC X(20) VALUE SPACES.
+       01  WRK-MAINT-ACTION      PIC X VALUE SPACE.
+       01  WRK-MAINT-COL-2       PIC 9(5)V9(5) VALUE 0.
+       01  WRK-MAINT-COL-5       PIC X(50) VALUE SPACES.
+       01  WRK-MAINT-RETURN      PIC S9(9).
       ****************************************************************
        PROCEDURE DIVISION.
+      *    Operator menu driver - lets an operator run one step at a
+      *    time (rebuild, load, extract, lookup) instead of always
+      *    running the whole REBUILD/LOAD/EXTRACT/LOOKUP/DISCONNECT
+      *    chain. RUN-ALL on the menu reproduces that original chain
+      *    for anyone scripting this job non-interactively.
+           EXEC SQL DECLARE
+              SEQTAB CURSOR FOR SELECT COL_1 , COL_2 , COL_3,
+                 COL_4, COL_5  FROM TAB1
+           END-EXEC
            MOVE 0 TO SQLCODE
            PERFORM CONNECT-DB
+           PERFORM UNTIL EXIT-REQUESTED
+              PERFORM DISPLAY-MENU
+              PERFORM PROCESS-MENU-CHOICE
+           END-PERFORM
+           IF DB-CONNECTED
+              PERFORM DISCONNECT
+           END-IF
+           GOBACK.
+      ****************************************************************
+       DISPLAY-MENU.
+           DISPLAY 'TESTSQL OPERATOR MENU'
+                                            LINE 1  COL 10
+           DISPLAY '  R - REBUILD TAB1 (DROP + CREATE)'
+                                            LINE 3  COL 10
+           DISPLAY '  L - LOAD TAB1 FROM CUSTLOAD-FILE'
+                                            LINE 4  COL 10
+           DISPLAY '  E - EXTRACT / READ ALL TAB1 ROWS'
+                                            LINE 5  COL 10
+           DISPLAY '  K - LOOKUP ONE ROW BY KEY'
+                                            LINE 6  COL 10
+           DISPLAY '  M - MAINTENANCE (UPDATE/DELETE BY KEY)'
+                                            LINE 7  COL 10
+           DISPLAY '  A - RUN-ALL (REBUILD+LOAD+EXTRACT+LOOKUP)'
+                                            LINE 8  COL 10
+           DISPLAY '  X - EXIT AND DISCONNECT'
+                                            LINE 9  COL 10
+           DISPLAY 'ENTER CHOICE: '
+                                            LINE 10 COL 10
+           ACCEPT WRK-MENU-CHOICE
+                                            LINE 10 COL 25
+           MOVE FUNCTION UPPER-CASE(WRK-MENU-CHOICE)
+                TO WRK-MENU-CHOICE.
+      ****************************************************************
+       PROCESS-MENU-CHOICE.
+           EVALUATE WRK-MENU-CHOICE
+              WHEN 'R'
+                 PERFORM DROP-TABLE
+                 PERFORM CREATE-TABLE
+              WHEN 'L'
+                 PERFORM CREATE-TABLE-IF-MISSING
+                 PERFORM POPULATE-DB
+              WHEN 'E'
+                 PERFORM READ-DB
+              WHEN 'K'
+                 PERFORM PROMPT-LOOKUP-KEY
+                 PERFORM READ-DB-DIRECT
+              WHEN 'M'
+                 PERFORM MAINTENANCE-MENU
+              WHEN 'A'
+                 PERFORM RUN-ALL
+              WHEN 'X'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'UNKNOWN CHOICE "' WRK-MENU-CHOICE '"'
+                         LINE 12 COL 10
+           END-EVALUATE.
+      ****************************************************************
+       RUN-ALL.
+      *    Reproduces the original fixed demo sequence in one shot.
            PERFORM DROP-TABLE
            PERFORM CREATE-TABLE
            PERFORM POPULATE-DB
            PERFORM READ-DB
            PERFORM READ-DB-DIRECT
-           PERFORM READ-DB-DIRECT
-           PERFORM DISCONNECT
-           EXEC SQL DECLARE 
-              SEQTAB CURSOR FOR SELECT COL_1 , COL_2 , COL_3, 
-                 COL_4, COL_5  FROM TAB1
-           END-EXEC
-           GOBACK.
+           PERFORM READ-DB-DIRECT.
       ****************************************************************
        CONNECT-DB.
-      ***** THE COMPLETE CONNECTION SEE THE MANUAL FOR OTHER
-         CALL "dbconnect".
+      *    Reuses an already-open connection instead of reconnecting
+      *    on every call; when there isn't one, delegates to
+      *    CONNECT-RETRY, which retries a configurable number of times
+      *    (with a short delay between attempts) before giving up -
+      *    the same retry/backoff subroutine the batch entry points
+      *    (MAINTAIN-TAB1, ATTACH-TAB1, REPORT-TAB1, EXTRACT-TAB1,
+      *    ARCHIVE-TAB1) call, instead of each hardening its own copy.
+         IF DB-CONNECTED
+            DISPLAY '1- ALREADY CONNECTED - REUSING EXISTING'
+                    ' CONNECTION'
+         ELSE
+            MOVE SPACES TO WRK-ENV-CODE
+            ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+            CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+            IF DB-RETURN-CODE = 0
+               MOVE 'Y' TO WRK-CONNECTED-SW
+               DISPLAY '1- CONNECTION IS OK'
+            ELSE
+               GOBACK
+            END-IF
+         END-IF.
       ****************************************************************
        DROP-TABLE.
            DISPLAY '2-  DROP TABLE TAB_1 IF EXIST'
@@ -53,6 +206,10 @@
            END-EXEC
            IF SQLCODE NOT = 0 THEN
               DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE 'DROP-TABLE' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
            END-IF.
       ****************************************************************
        CREATE-TABLE.
@@ -60,11 +217,12 @@
            EXEC SQL
                 CREATE TABLE TAB1
                 (
-                 COL_1        CHAR(20),  
+                 COL_1        CHAR(20),
                  COL_2        NUMERIC(10,5),
                  COL_3        INT,
                  COL_4        BYTEA,
-                 COL_5        VARCHAR(50)
+                 COL_5        VARCHAR(50),
+                 LOAD_DATE    DATE DEFAULT CURRENT_DATE
                 )
            END-EXEC
            IF SQLCODE = 0 THEN
@@ -72,22 +230,224 @@
            ELSE
               DISPLAY 'CREATE TABLE TROUBLE'
               DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE 'CREATE-TABLE' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
               GOBACK
            END-IF.
+      ****************************************************************
+       CREATE-TABLE-IF-MISSING.
+      *    Normal load path: TAB1's existing rows are left alone. Only
+      *    the explicit "rebuild" menu action runs DROP-TABLE first.
+           MOVE 0 TO WRK-TABLE-EXISTS
+           EXEC SQL
+                SELECT COUNT(*) INTO :WRK-TABLE-EXISTS
+                  FROM INFORMATION_SCHEMA.TABLES
+                 WHERE TABLE_NAME = 'tab1'
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+              DISPLAY 'CREATE-TABLE-IF-MISSING: COULD NOT CHECK TAB1'
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+           ELSE
+              IF WRK-TABLE-EXISTS = 0 THEN
+                 PERFORM CREATE-TABLE
+              ELSE
+                 DISPLAY '3-  TAB1 ALREADY EXISTS - SKIPPING CREATE'
+              END-IF
+           END-IF.
       ****************************************************************
        POPULATE-DB.
-         MOVE  "ABCDERF"      TO COL-1
-         MOVE  1.2345         TO COL-2
-         MOVE  12345          TO COL-3
-         MOVE  40             TO COL-4-LEN
-         MOVE  "1234567890123456789012345678901234567890"   
-               TO COL-4-ARR
-         MOVE  10             TO COL-5-LEN
-         MOVE  "12345678901234567890"   TO COL-5-ARR
-         DISPLAY '4-  POPULATE TAB_1. VALUE IS '
-                 COL-1' 'COL-2' 'COL-3' '
-                 COL-4-LEN' "' COL-4-ARR(1:COL-4-LEN) '" '
-                 COL-5-LEN' "' COL-5-ARR(1:COL-5-LEN) '"'
+      *    Batch-loads TAB1 from the customer feed named by
+      *    CUSTLOAD_FILE (default "custload.dat"), one CUST-RECORD
+      *    per line, instead of inserting a single hardcoded row.
+         MOVE SPACES TO WRK-LOAD-FILE-PATH
+         ACCEPT WRK-LOAD-FILE-PATH FROM ENVIRONMENT "CUSTLOAD_FILE"
+         IF WRK-LOAD-FILE-PATH = SPACES
+            MOVE "custload.dat" TO WRK-LOAD-FILE-PATH
+         END-IF
+         DISPLAY '4-  POPULATE TAB_1 FROM ' WRK-LOAD-FILE-PATH
+         MOVE SPACES TO WRK-REJECT-FILE-PATH
+         ACCEPT WRK-REJECT-FILE-PATH
+                FROM ENVIRONMENT "CUSTLOAD_REJECT_FILE"
+         IF WRK-REJECT-FILE-PATH = SPACES
+            MOVE "custload.rej" TO WRK-REJECT-FILE-PATH
+         END-IF
+         MOVE SPACES TO WRK-CHECKPOINT-FILE-PATH
+         ACCEPT WRK-CHECKPOINT-FILE-PATH
+                FROM ENVIRONMENT "CUSTLOAD_CHECKPOINT_FILE"
+         IF WRK-CHECKPOINT-FILE-PATH = SPACES
+            MOVE "custload.ckpt" TO WRK-CHECKPOINT-FILE-PATH
+         END-IF
+         MOVE 0 TO WRK-COMMIT-INTERVAL
+         ACCEPT WRK-COMMIT-INTERVAL
+                FROM ENVIRONMENT "CUSTLOAD_COMMIT_INTERVAL"
+         IF WRK-COMMIT-INTERVAL = 0
+            MOVE 100 TO WRK-COMMIT-INTERVAL
+         END-IF
+         MOVE SPACES TO WRK-COL-2-MAX-PARM
+         ACCEPT WRK-COL-2-MAX-PARM
+                FROM ENVIRONMENT "CUSTLOAD_COL2_MAX"
+         IF WRK-COL-2-MAX-PARM NOT = SPACES
+            MOVE WRK-COL-2-MAX-PARM TO WRK-COL-2-MAX
+         END-IF
+         MOVE 0 TO WRK-COMMIT-COUNTER
+         PERFORM LOAD-CHECKPOINT
+         MOVE 0 TO WRK-LOAD-COUNT
+         MOVE 0 TO WRK-LOAD-REJECT-COUNT
+         MOVE 'N' TO WRK-LOAD-EOF-SW
+         OPEN INPUT CUSTLOAD-FILE
+         IF WRK-LOAD-FILE-STATUS NOT = "00"
+            DISPLAY 'POPULATE-DB: UNABLE TO OPEN ' WRK-LOAD-FILE-PATH
+                    ' STATUS ' WRK-LOAD-FILE-STATUS
+         ELSE
+            OPEN OUTPUT REJECT-FILE
+            IF WRK-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY 'POPULATE-DB: UNABLE TO OPEN '
+                       WRK-REJECT-FILE-PATH
+                       ' STATUS ' WRK-REJECT-FILE-STATUS
+               CLOSE CUSTLOAD-FILE
+            ELSE
+               PERFORM UNTIL LOAD-EOF
+                  READ CUSTLOAD-FILE
+                     AT END
+                        MOVE 'Y' TO WRK-LOAD-EOF-SW
+                     NOT AT END
+                        PERFORM POPULATE-ONE-ROW
+                  END-READ
+               END-PERFORM
+               CLOSE CUSTLOAD-FILE
+               CLOSE REJECT-FILE
+               IF WRK-COMMIT-COUNTER > 0
+                  PERFORM COMMIT-CHECKPOINT
+               END-IF
+      *        The whole file read cleanly through to LOAD-EOF with no
+      *        abort in between, so whatever key COMMIT-CHECKPOINT last
+      *        wrote no longer means "resume here" - clear it now so
+      *        the next nightly run starts at row one instead of
+      *        skipping every row in the new file looking for
+      *        yesterday's key.
+               PERFORM CLEAR-CHECKPOINT
+            END-IF
+         END-IF
+         DISPLAY '    POPULATE COMPLETE - ' WRK-LOAD-COUNT
+                 ' ROW(S) LOADED, ' WRK-LOAD-REJECT-COUNT ' REJECTED'.
+      ****************************************************************
+       LOAD-CHECKPOINT.
+      *    A checkpoint key left over from a prior aborted run means
+      *    everything up to and including that key is already on
+      *    TAB1 - skip back over it instead of reloading from row one.
+         MOVE SPACES TO WRK-CHECKPOINT-KEY
+         MOVE 'N' TO WRK-RESUME-SW
+         OPEN INPUT CHECKPOINT-FILE
+         IF WRK-CHECKPOINT-FILE-STATUS = "00"
+            READ CHECKPOINT-FILE
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE CHECKPOINT-RECORD TO WRK-CHECKPOINT-KEY
+                  IF WRK-CHECKPOINT-KEY NOT = SPACES
+                     MOVE 'Y' TO WRK-RESUME-SW
+                     DISPLAY 'POPULATE-DB: RESUMING AFTER KEY "'
+                             WRK-CHECKPOINT-KEY '"'
+                  END-IF
+            END-READ
+            CLOSE CHECKPOINT-FILE
+         END-IF.
+      ****************************************************************
+       COMMIT-CHECKPOINT.
+      *    Each row is already committed as it's inserted (see
+      *    INSERT-ONE-ROW) - this just records the resume point to
+      *    disk every WRK-COMMIT-INTERVAL rows instead of on every one.
+         OPEN OUTPUT CHECKPOINT-FILE
+         IF WRK-CHECKPOINT-FILE-STATUS NOT = "00"
+            DISPLAY 'POPULATE-DB: UNABLE TO OPEN '
+                    WRK-CHECKPOINT-FILE-PATH
+                    ' STATUS ' WRK-CHECKPOINT-FILE-STATUS
+                    ' - RESUME POINT NOT SAVED'
+         ELSE
+            MOVE COL-1 TO CHECKPOINT-RECORD
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE
+         END-IF
+         MOVE 0 TO WRK-COMMIT-COUNTER.
+      ****************************************************************
+       CLEAR-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT-FILE
+         IF WRK-CHECKPOINT-FILE-STATUS NOT = "00"
+            DISPLAY 'POPULATE-DB: UNABLE TO OPEN '
+                    WRK-CHECKPOINT-FILE-PATH
+                    ' STATUS ' WRK-CHECKPOINT-FILE-STATUS
+                    ' - CHECKPOINT NOT CLEARED'
+         ELSE
+            CLOSE CHECKPOINT-FILE
+         END-IF
+         MOVE SPACES TO WRK-CHECKPOINT-KEY
+         MOVE 'N' TO WRK-RESUME-SW.
+      ****************************************************************
+       POPULATE-ONE-ROW.
+         IF RESUME-SKIPPING
+            IF CL-COL-1 = WRK-CHECKPOINT-KEY
+               MOVE 'N' TO WRK-RESUME-SW
+            END-IF
+         ELSE
+            PERFORM LOAD-AND-INSERT-ONE-ROW
+         END-IF.
+      ****************************************************************
+       LOAD-AND-INSERT-ONE-ROW.
+         MOVE CL-COL-1      TO COL-1
+         MOVE CL-COL-2      TO COL-2
+         MOVE CL-COL-3      TO COL-3
+         MOVE CL-COL-4-LEN  TO COL-4-LEN
+         MOVE CL-COL-4-TEXT TO COL-4-ARR
+         MOVE CL-COL-5-LEN  TO COL-5-LEN
+         MOVE CL-COL-5-TEXT TO COL-5-ARR
+         IF CL-COL-2 NOT NUMERIC OR CL-COL-2 > WRK-COL-2-MAX
+            MOVE CL-COL-1  TO REJ-COL-1
+            MOVE CL-COL-2  TO REJ-COL-2
+            MOVE 'INVALID COL-2 AMOUNT' TO REJ-REASON
+            WRITE REJECT-RECORD
+            ADD 1 TO WRK-LOAD-REJECT-COUNT
+            DISPLAY 'POPULATE REJECT ON ' CL-COL-1
+                    ' - INVALID COL-2 AMOUNT ' CL-COL-2
+         ELSE
+            IF CL-COL-3 NOT NUMERIC
+               MOVE CL-COL-1  TO REJ-COL-1
+               MOVE CL-COL-2  TO REJ-COL-2
+               MOVE 'INVALID COL-3 VALUE' TO REJ-REASON
+               WRITE REJECT-RECORD
+               ADD 1 TO WRK-LOAD-REJECT-COUNT
+               DISPLAY 'POPULATE REJECT ON ' CL-COL-1
+                       ' - INVALID COL-3 VALUE ' CL-COL-3
+            ELSE
+               PERFORM CHECK-DUPLICATE-KEY
+               IF WRK-DUPLICATE-KEY-SW = 'Y'
+                  MOVE CL-COL-1  TO REJ-COL-1
+                  MOVE CL-COL-2  TO REJ-COL-2
+                  MOVE 'DUPLICATE COL-1 KEY' TO REJ-REASON
+                  WRITE REJECT-RECORD
+                  ADD 1 TO WRK-LOAD-REJECT-COUNT
+                  DISPLAY 'POPULATE REJECT ON ' CL-COL-1
+                          ' - DUPLICATE KEY, ROW ALREADY ON TAB1'
+               ELSE
+                  PERFORM INSERT-ONE-ROW
+               END-IF
+            END-IF
+         END-IF.
+      ****************************************************************
+       CHECK-DUPLICATE-KEY.
+         MOVE 0 TO WRK-TABLE-EXISTS
+         MOVE 'N' TO WRK-DUPLICATE-KEY-SW
+         EXEC SQL
+              SELECT COUNT(*) INTO :WRK-TABLE-EXISTS
+                FROM TAB1
+               WHERE COL_1 = :COL-1
+         END-EXEC
+         IF SQLCODE = 0 AND WRK-TABLE-EXISTS > 0
+            MOVE 'Y' TO WRK-DUPLICATE-KEY-SW
+         END-IF.
+      ****************************************************************
+       INSERT-ONE-ROW.
          EXEC SQL
                 INSERT into TAB1
                  (
@@ -99,28 +459,54 @@
                  )
          END-EXEC
          IF SQLCODE = 0 THEN
-             DISPLAY '    POPULATE OK'
+      *     Commit this row right away so a later row's failure can
+      *     never ROLLBACK WORK an earlier success back out from under
+      *     WRK-LOAD-COUNT - only the checkpoint FILE write (a resume
+      *     optimization, not a correctness issue) stays batched on
+      *     WRK-COMMIT-INTERVAL.
+             EXEC SQL
+                COMMIT WORK
+             END-EXEC
+             ADD 1 TO WRK-LOAD-COUNT
+             ADD 1 TO WRK-COMMIT-COUNTER
+             IF WRK-COMMIT-COUNTER >= WRK-COMMIT-INTERVAL
+                PERFORM COMMIT-CHECKPOINT
+             END-IF
          ELSE
-             DISPLAY 'POPULATE TROUBLE'
+             ADD 1 TO WRK-LOAD-REJECT-COUNT
+             DISPLAY 'POPULATE TROUBLE ON ' COL-1
              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
-             GOBACK
-         END-IF        .
+             MOVE 'POPULATE-DB' TO WRK-AUDIT-SOURCE
+             MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+             CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                    WRK-AUDIT-MESSAGE
+             EXEC SQL
+                ROLLBACK WORK
+             END-EXEC
+         END-IF.
       ****************************************************************
        READ-DB-ONE.
-         DISPLAY '5.1- READ TAB_1'
-         INITIALIZE  CUST-RECORD         
+         INITIALIZE  CUST-RECORD
          EXEC SQL
            FETCH NEXT SEQTAB INTO
                    :COL-1 , :COL-2, :COL-3, :COL-4, :COL-5
          END-EXEC
          EVALUATE SQLCODE
+            WHEN 100
+                MOVE 'Y' TO WRK-READ-EOF-SW
             WHEN LESS THAN 0
-                DISPLAY 'READ Error ' SQLCODE '->' SQLERRMC 
+                DISPLAY 'READ Error ' SQLCODE '->' SQLERRMC
                         ' SQLSTATE : ' SQLSTATE
+                MOVE 'READ-DB-ONE' TO WRK-AUDIT-SOURCE
+                MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+                CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                       WRK-AUDIT-MESSAGE
+                MOVE 'Y' TO WRK-READ-EOF-SW
             WHEN GREATER THAN 0
                 DISPLAY 'READ Message ' SQLCODE '->' SQLERRMC
                         ' SQLSTATE : ' SQLSTATE
-            WHEN OTHER 
+            WHEN OTHER
+                ADD 1 TO WRK-READ-COUNT
                 DISPLAY  '   READ TAB_1 IS OK VALUE IS '
                  COL-1' 'COL-2' 'COL-3' '
                  COL-4-LEN' "'COL-4-ARR(1:COL-4-LEN)'" '
@@ -128,25 +514,95 @@
          END-EVALUATE .
       ****************************************************************
        READ-DB.
-         DISPLAY '5.0- READ TAB_1'
+      *    Cursors SEQTAB to end of table (SQLCODE = 100) instead of
+      *    fetching a fixed two rows, so a full extract pass actually
+      *    sees every row currently in TAB1.
+         DISPLAY '5.0- READ TAB_1 - FULL CURSOR PASS'
+         MOVE 0 TO WRK-READ-COUNT
+         MOVE 'N' TO WRK-READ-EOF-SW
          EXEC SQL
             OPEN SEQTAB
          END-EXEC
-         PERFORM READ-DB-ONE
-         PERFORM READ-DB-ONE
+         PERFORM UNTIL NO-MORE-ROWS
+            PERFORM READ-DB-ONE
+         END-PERFORM
+         EXEC SQL
+            CLOSE SEQTAB
+         END-EXEC
+         DISPLAY '    READ-DB COMPLETE - ' WRK-READ-COUNT
+                 ' ROW(S) READ'
          .
+       PROMPT-LOOKUP-KEY.
+      *    Menu choice 'K' only - RUN-ALL calls READ-DB-DIRECT
+      *    straight through non-interactively, so the prompt lives
+      *    here instead of in READ-DB-DIRECT itself.
+           DISPLAY 'ENTER KEY (COL-1) TO LOOK UP: '
+                                            LINE 12 COL 10
+           ACCEPT WRK-LOOKUP-KEY
+                                            LINE 12 COL 42.
+      ****************************************************************
        READ-DB-DIRECT.
-         DISPLAY '6.0- READ DIRECT TAB_1'
-           CALL "cit_test2" 
-           CANCEL "cit_test2" 
-           CALL "cit_test2" 
+      *    Looks up one TAB1 row by key via LOOKUP-TAB1 instead of
+      *    relying on whatever row a no-WHERE-clause SELECT returned.
+      *    Falls back to the original demo key if the operator enters
+      *    nothing (or when RUN-ALL calls straight through with no
+      *    prompt at all).
+         DISPLAY '6.0- LOOKUP TAB_1 BY KEY ' WRK-LOOKUP-KEY
+         IF WRK-LOOKUP-KEY = SPACES
+            MOVE "ABCDERF" TO WRK-LOOKUP-KEY
+         END-IF
+         CALL "LOOKUP-TAB1" USING WRK-LOOKUP-KEY
+                                   WRK-LOOKUP-COL-1
+                                   WRK-LOOKUP-COL-2
+                                   WRK-LOOKUP-RETURN
+         DISPLAY '   LOOKUP RETURN CODE ' WRK-LOOKUP-RETURN
+                 ' COL-1 "' WRK-LOOKUP-COL-1 '" COL-2 '
+                 WRK-LOOKUP-COL-2
          .
+      ****************************************************************
+       MAINTENANCE-MENU.
+      *    Prompts for a key and an update-or-delete action and calls
+      *    MAINTAIN-TAB1 to apply it. MAINTAIN-TAB1 connects and
+      *    disconnects on its own (it is also run standalone), so this
+      *    menu's own connection is dropped out from under it - force
+      *    a fresh CONNECT-DB afterward instead of leaving
+      *    WRK-CONNECTED-SW pointing at a connection that no longer
+      *    exists.
+           DISPLAY 'ENTER KEY (COL-1): '
+                                            LINE 12 COL 10
+           ACCEPT WRK-MAINT-KEY
+                                            LINE 12 COL 30
+           DISPLAY 'ACTION - U)PDATE OR D)ELETE: '
+                                            LINE 13 COL 10
+           ACCEPT WRK-MAINT-ACTION
+                                            LINE 13 COL 42
+           MOVE FUNCTION UPPER-CASE(WRK-MAINT-ACTION)
+                TO WRK-MAINT-ACTION
+           IF WRK-MAINT-ACTION = 'U'
+              DISPLAY 'NEW COL-2 AMOUNT: '
+                                            LINE 14 COL 10
+              ACCEPT WRK-MAINT-COL-2
+                                            LINE 14 COL 30
+              DISPLAY 'NEW COL-5 VALUE: '
+                                            LINE 15 COL 10
+              ACCEPT WRK-MAINT-COL-5
+                                            LINE 15 COL 30
+           END-IF
+           CALL "MAINTAIN-TAB1" USING WRK-MAINT-KEY WRK-MAINT-ACTION
+                                       WRK-MAINT-COL-2 WRK-MAINT-COL-5
+                                       WRK-MAINT-RETURN
+           DISPLAY '   MAINTENANCE RETURN CODE ' WRK-MAINT-RETURN
+           MOVE 'N' TO WRK-CONNECTED-SW
+           PERFORM CONNECT-DB.
       ****************************************************************
        DISCONNECT.
          DISPLAY 'DISCONNECT'
          EXEC SQL
             DISCONNECT ALL
          END-EXEC
-         DISPLAY 'Retry READ ... Error expected'
-         PERFORM READ-DB.
+         MOVE 'N' TO WRK-CONNECTED-SW
+         MOVE 'DISCONNECT' TO WRK-AUDIT-SOURCE
+         MOVE 'CONNECTION CLOSED' TO WRK-AUDIT-MESSAGE
+         CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                WRK-AUDIT-MESSAGE.
 
