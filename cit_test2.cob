@@ -1,48 +1,61 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TESTSQL.
+       PROGRAM-ID.    LOOKUP-TAB1.
+      ****************************************************************
+      * LOOKUP-TAB1 - parameterized TAB1 lookup by COL_1 key.
+      * Replaces the old no-WHERE-clause SELECT that returned whatever
+      * row the engine handed back first; callers now get the row for
+      * the key they actually asked for. Carries its own PROGRAM-ID so
+      * it no longer collides with cit_test.cob's TESTSQL.
+      ****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        DATA DIVISION.
        FILE SECTION.
-      $SET constant coco=cici
        WORKING-STORAGE SECTION.
            EXEC SQL
                BEGIN DECLARE SECTION
            END-EXEC.
-       01 CUST-RECORD.
-               05 COL-1  PIC X(20).
-               05 COL-2  PIC 9(5)V9(5).
-               05 COL-3  PIC 9(6)      COMP.
-               05 COL-4  PIC X(5000)  USAGE VARRAW.
-               05 COL-5  PIC X(50)    USAGE VARCHAR.
+           COPY "custrec.cpy".
 
        01 charficd PIC X(2) usage varraw.
        01 CFBARSCLE PIC X(3) usage varraw.
        01 charetab PIC X(1) usage varraw.
 
- **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+       EXEC SQL END
+          DECLARE SECTION
+       END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
            EXEC SQL
                  INCLUDE SQLCA
            END-EXEC.
-
-           EXEC SQL END
-              DECLARE SECTION
-           END-EXEC
       ****************************************************************
-       PROCEDURE DIVISION.
-           EXEC SQL 
-            SELECT COL_1 , COL_2 INTO :COL-1 , :COL-2  FROM TAB1 
+       LINKAGE SECTION.
+       01  LS-KEY         PIC X(20).
+       01  LS-OUT-COL-1   PIC X(20).
+       01  LS-OUT-COL-2   PIC 9(5)V9(5).
+           COPY "dbretcd.cpy".
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-KEY LS-OUT-COL-1 LS-OUT-COL-2
+                                DB-RETURN-CODE.
+           MOVE LS-KEY TO COL-1
+           EXEC SQL
+            SELECT COL_1 , COL_2 INTO :COL-1 , :COL-2  FROM TAB1
+             WHERE COL_1 = :COL-1
            END-EXEC
-                   EVALUATE SQLCODE
-            WHEN LESS THAN 0
-                DISPLAY 'READ Error ' SQLCODE '->' SQLERRMC 
-                        ' SQLSTATE : ' SQLSTATE
-            WHEN GREATER THAN 0
-                DISPLAY 'READ Message ' SQLCODE '->' SQLERRMC
-                        ' SQLSTATE : ' SQLSTATE
-            WHEN OTHER 
-                DISPLAY  '   READ TAB_1 IS OK VALUE IS '
-                 COL-1' 'COL-2
-         END-EVALUATE .
-
+           EVALUATE SQLCODE
+              WHEN 0
+                  MOVE COL-1 TO LS-OUT-COL-1
+                  MOVE COL-2 TO LS-OUT-COL-2
+                  DISPLAY '   LOOKUP-TAB1 OK VALUE IS ' COL-1' 'COL-2
+              WHEN 100
+                  MOVE SPACES TO LS-OUT-COL-1
+                  MOVE 0      TO LS-OUT-COL-2
+                  DISPLAY '   LOOKUP-TAB1: NO ROW FOR KEY ' LS-KEY
+              WHEN OTHER
+                  DISPLAY 'READ Error ' SQLCODE '->' SQLERRMC
+                          ' SQLSTATE : ' SQLSTATE
+           END-EVALUATE
+           MOVE SQLCODE TO DB-RETURN-CODE
+           GOBACK.
