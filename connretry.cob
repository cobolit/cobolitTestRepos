@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONNECT-RETRY.
+      ****************************************************************
+      * CONNECT-RETRY - shared CALL "dbconnect" wrapper carrying the
+      * retry/backoff handling TESTSQL's own CONNECT-DB uses, so the
+      * batch entry points (MAINTAIN-TAB1, ATTACH-TAB1, REPORT-TAB1,
+      * EXTRACT-TAB1, ARCHIVE-TAB1) get the same hardening instead of
+      * each hand-rolling its own one-shot, non-retrying CALL
+      * "dbconnect".
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WRK-CONNECTED-SW        PIC X VALUE 'N'.
+           88 DB-CONNECTED             VALUE 'Y'.
+       01  WRK-CONNECT-RETRY-MAX   PIC 9(2) VALUE 3.
+       01  WRK-CONNECT-RETRY-MAX-PARM  PIC X(2) VALUE SPACES.
+       01  WRK-CONNECT-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  WRK-CONNECT-RETRY-DELAY PIC 9(4) VALUE 2.
+       01  WRK-CONNECT-RETRY-DELAY-PARM PIC X(4) VALUE SPACES.
+       01  WRK-AUDIT-SOURCE        PIC X(12).
+       01  WRK-AUDIT-MESSAGE       PIC X(80).
+       01  WRK-AUDIT-SQLCODE       PIC S9(9) COMP-5.
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-ENV-CODE             PIC X(8).
+           COPY "dbretcd.cpy".
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-ENV-CODE DB-RETURN-CODE.
+       MAIN-LOGIC.
+           ACCEPT WRK-CONNECT-RETRY-MAX-PARM
+                  FROM ENVIRONMENT "DBCONN_RETRY_MAX"
+           IF WRK-CONNECT-RETRY-MAX-PARM NOT = SPACES
+              MOVE WRK-CONNECT-RETRY-MAX-PARM TO WRK-CONNECT-RETRY-MAX
+           END-IF
+           ACCEPT WRK-CONNECT-RETRY-DELAY-PARM
+                  FROM ENVIRONMENT "DBCONN_RETRY_DELAY"
+           IF WRK-CONNECT-RETRY-DELAY-PARM NOT = SPACES
+              MOVE WRK-CONNECT-RETRY-DELAY-PARM
+                   TO WRK-CONNECT-RETRY-DELAY
+           END-IF
+           MOVE 'N' TO WRK-CONNECTED-SW
+           MOVE 0 TO WRK-CONNECT-RETRY-COUNT
+           PERFORM UNTIL DB-CONNECTED
+                 OR WRK-CONNECT-RETRY-COUNT >= WRK-CONNECT-RETRY-MAX
+              ADD 1 TO WRK-CONNECT-RETRY-COUNT
+              PERFORM ATTEMPT-CONNECT
+              IF NOT DB-CONNECTED
+                 AND WRK-CONNECT-RETRY-COUNT < WRK-CONNECT-RETRY-MAX
+                 DISPLAY 'CONNECT-RETRY: RETRYING IN '
+                         WRK-CONNECT-RETRY-DELAY ' SECOND(S)'
+                 CALL "C$SLEEP" USING WRK-CONNECT-RETRY-DELAY
+              END-IF
+           END-PERFORM
+           IF DB-CONNECTED
+              DISPLAY 'CONNECT-RETRY: CONNECTION IS OK'
+           ELSE
+              DISPLAY 'CONNECT-RETRY: GIVING UP AFTER '
+                      WRK-CONNECT-RETRY-COUNT ' ATTEMPT(S)'
+              MOVE 'CONNECT-DB' TO WRK-AUDIT-SOURCE
+              MOVE 'CONNECTION FAILED AFTER RETRIES'
+                   TO WRK-AUDIT-MESSAGE
+              MOVE DB-RETURN-CODE TO WRK-AUDIT-SQLCODE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE WRK-AUDIT-SQLCODE
+                                     WRK-AUDIT-MESSAGE
+           END-IF
+           GOBACK.
+      ****************************************************************
+       ATTEMPT-CONNECT.
+           CALL "dbconnect" USING LS-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              MOVE 'Y' TO WRK-CONNECTED-SW
+           ELSE
+              DISPLAY 'CONNECT-RETRY: ATTEMPT ' WRK-CONNECT-RETRY-COUNT
+                      ' FAILED, RETURN CODE = ' DB-RETURN-CODE
+           END-IF.
