@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDITLOG.
+      ****************************************************************
+      * AUDITLOG - appends one timestamped line per call to a
+      * persistent audit log file instead of relying on DISPLAY output
+      * that scrolls off the session log. Called from dbconnect.cob and
+      * cit_test.cob wherever SQLCODE/SQLERRMC used to be DISPLAY-only.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO WRK-AUDIT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WRK-AUDIT-FILE-PATH   PIC X(80).
+       01  WRK-AUDIT-FILE-STATUS PIC X(2).
+       01  WRK-TIMESTAMP.
+           05 WRK-TS-DATE        PIC X(8).
+           05 WRK-TS-TIME        PIC X(6).
+       01  WRK-AUDIT-LINE.
+           05 WA-DATE            PIC X(4).
+           05 FILLER             PIC X VALUE '-'.
+           05 WA-MONTH           PIC X(2).
+           05 FILLER             PIC X VALUE '-'.
+           05 WA-DAY             PIC X(2).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WA-HOUR            PIC X(2).
+           05 FILLER             PIC X VALUE ':'.
+           05 WA-MINUTE          PIC X(2).
+           05 FILLER             PIC X VALUE ':'.
+           05 WA-SECOND          PIC X(2).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WA-SOURCE          PIC X(12).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WA-SQLCODE         PIC -(9).
+           05 FILLER             PIC X VALUE SPACE.
+           05 WA-MESSAGE         PIC X(80).
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-SOURCE             PIC X(12).
+      *    SQLCODE in SQLCA is a binary fullword in this precompiler's
+      *    SQLCA layout (as on every other platform this CONNECT/
+      *    INCLUDE SQLCA code is modeled on) - COMP-5 here so a CALL
+      *    passing SQLCODE by reference reads the same bits it wrote,
+      *    instead of reinterpreting its binary value as zoned decimal.
+       01  LS-SQLCODE            PIC S9(9) COMP-5.
+       01  LS-MESSAGE            PIC X(80).
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-SOURCE LS-SQLCODE LS-MESSAGE.
+       MAIN-LOGIC.
+           MOVE SPACES TO WRK-AUDIT-FILE-PATH
+           ACCEPT WRK-AUDIT-FILE-PATH FROM ENVIRONMENT "AUDIT_LOG_FILE"
+           IF WRK-AUDIT-FILE-PATH = SPACES
+              MOVE "audit.log" TO WRK-AUDIT-FILE-PATH
+           END-IF
+           ACCEPT WRK-TS-DATE FROM DATE
+           ACCEPT WRK-TS-TIME FROM TIME
+           MOVE SPACES TO WRK-AUDIT-LINE
+           MOVE WRK-TS-DATE(1:2) TO WA-DATE(3:2)
+           MOVE "20"             TO WA-DATE(1:2)
+           MOVE WRK-TS-DATE(3:2) TO WA-MONTH
+           MOVE WRK-TS-DATE(5:2) TO WA-DAY
+           MOVE WRK-TS-TIME(1:2) TO WA-HOUR
+           MOVE WRK-TS-TIME(3:2) TO WA-MINUTE
+           MOVE WRK-TS-TIME(5:2) TO WA-SECOND
+           MOVE LS-SOURCE        TO WA-SOURCE
+           MOVE LS-SQLCODE       TO WA-SQLCODE
+           MOVE LS-MESSAGE       TO WA-MESSAGE
+
+           OPEN EXTEND AUDIT-FILE
+           IF WRK-AUDIT-FILE-STATUS = "05" OR "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WRK-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           GOBACK.
