@@ -1,10 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    dbconnect.
+      ****************************************************************
+      * DBCONNECT - connects to the environment named by LS-ENV-CODE.
+      * Connection target and credentials come from the DBCONN.PARM
+      * file (one row per environment, keyed by LS-ENV-CODE) rather
+      * than literals in this program, with DBCONN_HOST/DBCONN_DB/
+      * DBCONN_UNAME/DBCONN_PASSWD environment variables able to
+      * override whatever the PARM file supplied. Final SQLCODE is
+      * returned to the caller via LS-RETURN-CODE, and the outcome is
+      * logged to AUDITLOG so a failed overnight connect shows up in
+      * the audit file instead of only a DISPLAY line nobody watches.
+      ****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT DBCONN-PARM-FILE ASSIGN TO DBCONN-PARM-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DBCONN-PARM-FILE.
+       01  DBCONN-PARM-RECORD.
+           05 PARM-ENV-CODE   PIC X(8).
+           05 PARM-HOST       PIC X(40).
+           05 PARM-DBNAME     PIC X(16).
+           05 PARM-UNAME      PIC X(16).
+           05 PARM-PASSWD     PIC X(16).
+
        WORKING-STORAGE SECTION.
            EXEC SQL
                BEGIN DECLARE SECTION
@@ -13,20 +35,50 @@
            EXEC SQL END
               DECLARE SECTION
            END-EXEC
-      ******** INFORMATION TO CONNECT TO THE DB********************
-               05 WRK-UNAME  PIC X(80) VALUE "test".
-               05 WRK-PASSWD PIC X(80) VALUE "ouvretoi".
-               05 WRK-DB     PIC X(80) VALUE "testdbu".
-               05 WRK-HOST   PIC X(80) VALUE "WINSRVCIT:5432".
+      ******** CONNECTION TARGET - LOADED AT RUN TIME, SEE ************
+      ******** LOAD-CONNECT-PARMS BELOW - NO LITERALS HERE   **********
+               05 WRK-UNAME  PIC X(80).
+               05 WRK-PASSWD PIC X(80).
+               05 WRK-DB     PIC X(80).
+               05 WRK-HOST   PIC X(80).
       *************************************************************
 
+       01  DBCONN-PARM-PATH     PIC X(80).
+       01  WRK-PARM-FILE-STATUS PIC X(2).
+       01  WRK-ENV-CODE         PIC X(8).
+       01  WRK-OVERRIDE         PIC X(80).
+       01  WRK-FOUND-SW         PIC X VALUE 'N'.
+           88 ENV-FOUND             VALUE 'Y'.
+       01  WRK-EOF-SW           PIC X VALUE 'N'.
+           88 PARM-EOF              VALUE 'Y'.
+       01  WRK-AUDIT-SOURCE     PIC X(12).
+       01  WRK-AUDIT-MESSAGE    PIC X(80).
+
       **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
            EXEC SQL
                  INCLUDE SQLCA
            END-EXEC.
       ****************************************************************
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-ENV-CODE    PIC X(8).
+           COPY "dbretcd.cpy".
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-ENV-CODE DB-RETURN-CODE.
+       MAIN-LOGIC.
           MOVE 0 TO SQLCODE
+          MOVE 0 TO DB-RETURN-CODE
+          MOVE LS-ENV-CODE TO WRK-ENV-CODE
+          IF WRK-ENV-CODE = SPACES OR LOW-VALUES
+             MOVE "TEST" TO WRK-ENV-CODE
+          END-IF
+          PERFORM LOAD-CONNECT-PARMS
+          IF NOT ENV-FOUND
+             DISPLAY 'DBCONNECT: NO CONNECTION INFO FOR ENVIRONMENT "'
+                     WRK-ENV-CODE '"'
+             MOVE -1 TO DB-RETURN-CODE
+             GOBACK
+          END-IF
+
            EXEC SQL
              CONNECT TO            :WRK-DB
                      USER          :WRK-UNAME
@@ -35,10 +87,83 @@
           END-EXEC
 
           IF SQLCODE EQUAL 0 THEN
-             DISPLAY '1- CONNECTION IS OK'
+             DISPLAY '1- CONNECTION IS OK - ENVIRONMENT ' WRK-ENV-CODE
+                     ' HOST ' WRK-HOST
+             MOVE 'CONNECT-DB' TO WRK-AUDIT-SOURCE
+             STRING 'CONNECTED ENV ' WRK-ENV-CODE ' HOST ' WRK-HOST
+                DELIMITED BY SIZE INTO WRK-AUDIT-MESSAGE
           ELSE
              DISPLAY 'CONNECTION TROUBLE'
              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
-             GOBACK
-          END-IF.
-
+             MOVE 'CONNECT-DB' TO WRK-AUDIT-SOURCE
+             STRING 'CONNECT FAILED ' SQLERRMC
+                DELIMITED BY SIZE INTO WRK-AUDIT-MESSAGE
+          END-IF
+          CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                 WRK-AUDIT-MESSAGE
+          MOVE SQLCODE TO DB-RETURN-CODE
+          GOBACK.
+      ****************************************************************
+       LOAD-CONNECT-PARMS.
+      *    Primary source: DBCONN.PARM (one row per environment code).
+      *    Path comes from DBCONN_PARM_FILE, default "dbconn.parm".
+           MOVE SPACES TO DBCONN-PARM-PATH
+           ACCEPT DBCONN-PARM-PATH FROM ENVIRONMENT "DBCONN_PARM_FILE"
+           IF DBCONN-PARM-PATH = SPACES
+              MOVE "dbconn.parm" TO DBCONN-PARM-PATH
+           END-IF
+           MOVE 'N' TO WRK-FOUND-SW
+           MOVE 'N' TO WRK-EOF-SW
+           OPEN INPUT DBCONN-PARM-FILE
+           IF WRK-PARM-FILE-STATUS NOT = "00"
+              DISPLAY 'DBCONNECT: UNABLE TO OPEN ' DBCONN-PARM-PATH
+                      ' STATUS ' WRK-PARM-FILE-STATUS
+           ELSE
+              PERFORM UNTIL PARM-EOF
+                 READ DBCONN-PARM-FILE
+                    AT END
+                       MOVE 'Y' TO WRK-EOF-SW
+                    NOT AT END
+                       IF PARM-ENV-CODE = WRK-ENV-CODE
+                          MOVE PARM-HOST   TO WRK-HOST
+                          MOVE PARM-DBNAME TO WRK-DB
+                          MOVE PARM-UNAME  TO WRK-UNAME
+                          MOVE PARM-PASSWD TO WRK-PASSWD
+                          MOVE 'Y' TO WRK-FOUND-SW
+                          MOVE 'Y' TO WRK-EOF-SW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DBCONN-PARM-FILE
+           END-IF
+      *    Secondary source: environment variables override whatever
+      *    the PARM file supplied (or supply the target outright when
+      *    there is no PARM file entry) so ops can rotate a password
+      *    or swap a host without editing the file or recompiling.
+           PERFORM APPLY-ENVIRONMENT-OVERRIDES.
+      ****************************************************************
+       APPLY-ENVIRONMENT-OVERRIDES.
+           MOVE SPACES TO WRK-OVERRIDE
+           ACCEPT WRK-OVERRIDE FROM ENVIRONMENT "DBCONN_HOST"
+           IF WRK-OVERRIDE NOT = SPACES
+              MOVE WRK-OVERRIDE TO WRK-HOST
+              MOVE 'Y' TO WRK-FOUND-SW
+           END-IF
+           MOVE SPACES TO WRK-OVERRIDE
+           ACCEPT WRK-OVERRIDE FROM ENVIRONMENT "DBCONN_DB"
+           IF WRK-OVERRIDE NOT = SPACES
+              MOVE WRK-OVERRIDE TO WRK-DB
+              MOVE 'Y' TO WRK-FOUND-SW
+           END-IF
+           MOVE SPACES TO WRK-OVERRIDE
+           ACCEPT WRK-OVERRIDE FROM ENVIRONMENT "DBCONN_UNAME"
+           IF WRK-OVERRIDE NOT = SPACES
+              MOVE WRK-OVERRIDE TO WRK-UNAME
+              MOVE 'Y' TO WRK-FOUND-SW
+           END-IF
+           MOVE SPACES TO WRK-OVERRIDE
+           ACCEPT WRK-OVERRIDE FROM ENVIRONMENT "DBCONN_PASSWD"
+           IF WRK-OVERRIDE NOT = SPACES
+              MOVE WRK-OVERRIDE TO WRK-PASSWD
+              MOVE 'Y' TO WRK-FOUND-SW
+           END-IF.
