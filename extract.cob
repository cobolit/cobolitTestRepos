@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXTRACT-TAB1.
+      ****************************************************************
+      * EXTRACT-TAB1 - nightly downstream extract: cursors TAB1 and
+      * writes each row to a fixed-format sequential file in the same
+      * CUSTLOAD-RECORD layout CUSTLOAD-FILE uses, so a downstream
+      * interface can pick it up without needing direct DB access.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO WRK-EXTRACT-FILE-PATH
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WRK-EXTRACT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY "custload.cpy".
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           COPY "custrec.cpy".
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+           EXEC SQL
+                 INCLUDE SQLCA
+           END-EXEC.
+      ****************************************************************
+       01  WRK-ENV-CODE           PIC X(8).
+           COPY "dbretcd.cpy".
+       01  WRK-EXTRACT-FILE-PATH   PIC X(80).
+       01  WRK-EXTRACT-FILE-STATUS PIC X(2).
+       01  WRK-READ-EOF-SW         PIC X VALUE 'N'.
+           88 NO-MORE-ROWS             VALUE 'Y'.
+       01  WRK-EXTRACT-COUNT       PIC 9(9) VALUE 0.
+      ****************************************************************
+       LINKAGE SECTION.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC SQL DECLARE
+              EXTTAB CURSOR FOR SELECT COL_1, COL_2, COL_3, COL_4,
+                 COL_5  FROM TAB1
+           END-EXEC
+           MOVE 0 TO SQLCODE
+           MOVE 0 TO DB-RETURN-CODE
+           PERFORM CONNECT-DB
+           IF DB-RETURN-CODE NOT = 0
+              DISPLAY 'EXTRACT-TAB1: NOT CONNECTED - ABORTING'
+              GOBACK
+           END-IF
+           PERFORM OPEN-EXTRACT-FILE
+           IF WRK-EXTRACT-FILE-STATUS = "00"
+              EXEC SQL
+                 OPEN EXTTAB
+              END-EXEC
+              PERFORM UNTIL NO-MORE-ROWS
+                 PERFORM FETCH-ONE-ROW
+                 IF NOT NO-MORE-ROWS
+                    PERFORM WRITE-ONE-ROW
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE EXTTAB
+              END-EXEC
+              CLOSE EXTRACT-FILE
+           END-IF
+           DISPLAY 'EXTRACT-TAB1: ' WRK-EXTRACT-COUNT
+                   ' ROW(S) EXTRACTED'
+           EXEC SQL
+              DISCONNECT ALL
+           END-EXEC
+           GOBACK.
+      ****************************************************************
+       CONNECT-DB.
+           MOVE SPACES TO WRK-ENV-CODE
+           ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+           CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              DISPLAY 'EXTRACT-TAB1: CONNECTED - ENVIRONMENT '
+                      WRK-ENV-CODE
+           ELSE
+              DISPLAY 'EXTRACT-TAB1: CONNECT FAILED, RETURN CODE = '
+                      DB-RETURN-CODE
+           END-IF.
+      ****************************************************************
+       OPEN-EXTRACT-FILE.
+           MOVE SPACES TO WRK-EXTRACT-FILE-PATH
+           ACCEPT WRK-EXTRACT-FILE-PATH
+                  FROM ENVIRONMENT "EXTRACT_FILE"
+           IF WRK-EXTRACT-FILE-PATH = SPACES
+              MOVE "tab1.extract" TO WRK-EXTRACT-FILE-PATH
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           IF WRK-EXTRACT-FILE-STATUS NOT = "00"
+              DISPLAY 'EXTRACT-TAB1: UNABLE TO OPEN '
+                      WRK-EXTRACT-FILE-PATH
+                      ' STATUS ' WRK-EXTRACT-FILE-STATUS
+           END-IF.
+      ****************************************************************
+       FETCH-ONE-ROW.
+           EXEC SQL
+              FETCH NEXT EXTTAB INTO
+                      :COL-1, :COL-2, :COL-3, :COL-4, :COL-5
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'EXTRACT-TAB1: FETCH ERROR ' SQLCODE
+                         '->' SQLERRMC
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+           END-EVALUATE.
+      ****************************************************************
+       WRITE-ONE-ROW.
+           MOVE COL-1      TO CL-COL-1
+           MOVE COL-2      TO CL-COL-2
+           MOVE COL-3      TO CL-COL-3
+           MOVE COL-4-LEN  TO CL-COL-4-LEN
+           MOVE COL-4-ARR  TO CL-COL-4-TEXT
+           MOVE COL-5-LEN  TO CL-COL-5-LEN
+           MOVE COL-5-ARR  TO CL-COL-5-TEXT
+           WRITE CUSTLOAD-RECORD
+           ADD 1 TO WRK-EXTRACT-COUNT.
