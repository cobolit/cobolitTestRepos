@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ARCHIVE-TAB1.
+      ****************************************************************
+      * ARCHIVE-TAB1 - retires aged TAB1 rows out of the live table.
+      * TAB1.LOAD_DATE (DATE, DEFAULT CURRENT_DATE, stamped by
+      * CREATE-TABLE at the same time COL_3 started carrying an
+      * unrelated customer-supplied numeric value) is the real aging
+      * key; rows whose LOAD_DATE is older than the cutoff are copied
+      * into TAB1_HIST (kept alongside TAB1 by
+      * CREATE-HIST-TABLE-IF-MISSING, same idempotent create-if-missing
+      * pattern CREATE-TABLE-IF-MISSING uses for TAB1) and then deleted
+      * from TAB1, one row at a time, committing after each successful
+      * move so a mid-run failure leaves TAB1 and TAB1_HIST consistent
+      * instead of half-archived.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           COPY "custrec.cpy".
+           01  WRK-LOAD-DATE       PIC X(10).
+           01  WRK-CUTOFF-DATE     PIC X(10).
+           01  WRK-TABLE-EXISTS    PIC 9(9) COMP.
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+           EXEC SQL
+                 INCLUDE SQLCA
+           END-EXEC.
+      ****************************************************************
+       01  WRK-ENV-CODE           PIC X(8).
+           COPY "dbretcd.cpy".
+       01  WRK-CUTOFF-DATE-PARM   PIC X(10).
+       01  WRK-RETENTION-DAYS     PIC X(5).
+       01  WRK-RETENTION-DAYS-N   PIC 9(5) VALUE 365.
+       01  WRK-TODAY-8            PIC 9(8).
+       01  WRK-CUTOFF-INT         PIC 9(8).
+       01  WRK-CUTOFF-8           PIC 9(8).
+       01  WRK-READ-EOF-SW        PIC X VALUE 'N'.
+           88 NO-MORE-ROWS            VALUE 'Y'.
+       01  WRK-ARCHIVE-COUNT      PIC 9(9) VALUE 0.
+       01  WRK-AUDIT-SOURCE       PIC X(12).
+       01  WRK-AUDIT-MESSAGE      PIC X(80).
+      ****************************************************************
+       LINKAGE SECTION.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC SQL DECLARE
+              ARCHTAB CURSOR FOR SELECT COL_1, COL_2, COL_3, COL_4,
+                 COL_5, LOAD_DATE FROM TAB1
+                 WHERE LOAD_DATE < :WRK-CUTOFF-DATE
+           END-EXEC
+           MOVE 0 TO SQLCODE
+           MOVE 0 TO DB-RETURN-CODE
+           PERFORM CONNECT-DB
+           IF DB-RETURN-CODE NOT = 0
+              DISPLAY 'ARCHIVE-TAB1: NOT CONNECTED - ABORTING'
+              GOBACK
+           END-IF
+           PERFORM ESTABLISH-CUTOFF-DATE
+           PERFORM CREATE-HIST-TABLE-IF-MISSING
+           EXEC SQL
+              OPEN ARCHTAB
+           END-EXEC
+           PERFORM UNTIL NO-MORE-ROWS
+              PERFORM FETCH-ONE-ROW
+              IF NOT NO-MORE-ROWS
+                 PERFORM ARCHIVE-ONE-ROW
+              END-IF
+           END-PERFORM
+           EXEC SQL
+              CLOSE ARCHTAB
+           END-EXEC
+           DISPLAY 'ARCHIVE-TAB1: ' WRK-ARCHIVE-COUNT
+                   ' ROW(S) ARCHIVED, CUTOFF = ' WRK-CUTOFF-DATE
+           EXEC SQL
+              DISCONNECT ALL
+           END-EXEC
+           GOBACK.
+      ****************************************************************
+       CONNECT-DB.
+           MOVE SPACES TO WRK-ENV-CODE
+           ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+           CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              DISPLAY 'ARCHIVE-TAB1: CONNECTED - ENVIRONMENT '
+                      WRK-ENV-CODE
+           ELSE
+              DISPLAY 'ARCHIVE-TAB1: CONNECT FAILED, RETURN CODE = '
+                      DB-RETURN-CODE
+           END-IF.
+      ****************************************************************
+       ESTABLISH-CUTOFF-DATE.
+      *    ARCHIVE_CUTOFF_DATE, when set, is used as the YYYY-MM-DD
+      *    cutoff date directly. Otherwise the cutoff is today minus
+      *    ARCHIVE_RETENTION_DAYS (default 365).
+           MOVE SPACES TO WRK-CUTOFF-DATE-PARM
+           ACCEPT WRK-CUTOFF-DATE-PARM
+                  FROM ENVIRONMENT "ARCHIVE_CUTOFF_DATE"
+           IF WRK-CUTOFF-DATE-PARM NOT = SPACES
+              MOVE WRK-CUTOFF-DATE-PARM TO WRK-CUTOFF-DATE
+           ELSE
+              MOVE SPACES TO WRK-RETENTION-DAYS
+              ACCEPT WRK-RETENTION-DAYS
+                     FROM ENVIRONMENT "ARCHIVE_RETENTION_DAYS"
+              IF WRK-RETENTION-DAYS NOT = SPACES
+                 MOVE WRK-RETENTION-DAYS TO WRK-RETENTION-DAYS-N
+              END-IF
+              ACCEPT WRK-TODAY-8 FROM DATE YYYYMMDD
+              COMPUTE WRK-CUTOFF-INT =
+                 FUNCTION INTEGER-OF-DATE(WRK-TODAY-8)
+                 - WRK-RETENTION-DAYS-N
+              COMPUTE WRK-CUTOFF-8 = FUNCTION DATE-OF-INTEGER(
+                 WRK-CUTOFF-INT)
+              MOVE WRK-CUTOFF-8(1:4) TO WRK-CUTOFF-DATE(1:4)
+              MOVE '-'              TO WRK-CUTOFF-DATE(5:1)
+              MOVE WRK-CUTOFF-8(5:2) TO WRK-CUTOFF-DATE(6:2)
+              MOVE '-'              TO WRK-CUTOFF-DATE(8:1)
+              MOVE WRK-CUTOFF-8(7:2) TO WRK-CUTOFF-DATE(9:2)
+           END-IF.
+      ****************************************************************
+       CREATE-HIST-TABLE-IF-MISSING.
+           MOVE 0 TO WRK-TABLE-EXISTS
+           EXEC SQL
+                SELECT COUNT(*) INTO :WRK-TABLE-EXISTS
+                  FROM INFORMATION_SCHEMA.TABLES
+                 WHERE TABLE_NAME = 'tab1_hist'
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+              DISPLAY 'ARCHIVE-TAB1: COULD NOT CHECK TAB1_HIST'
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+           ELSE
+              IF WRK-TABLE-EXISTS = 0 THEN
+                 PERFORM CREATE-HIST-TABLE
+              ELSE
+                 DISPLAY 'ARCHIVE-TAB1: TAB1_HIST ALREADY EXISTS'
+              END-IF
+           END-IF.
+      ****************************************************************
+       CREATE-HIST-TABLE.
+           DISPLAY 'ARCHIVE-TAB1: CREATE TABLE TAB1_HIST'
+           EXEC SQL
+                CREATE TABLE TAB1_HIST
+                (
+                 COL_1          CHAR(20),
+                 COL_2          NUMERIC(10,5),
+                 COL_3          INT,
+                 COL_4          BYTEA,
+                 COL_5          VARCHAR(50),
+                 LOAD_DATE      DATE,
+                 ARCHIVED_DATE  DATE
+                )
+           END-EXEC
+           IF SQLCODE = 0 THEN
+              DISPLAY '   CREATE TABLE TAB1_HIST OK'
+           ELSE
+              DISPLAY 'CREATE TABLE TAB1_HIST TROUBLE'
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE 'CREATE-HIST' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
+              GOBACK
+           END-IF.
+      ****************************************************************
+       FETCH-ONE-ROW.
+           EXEC SQL
+              FETCH NEXT ARCHTAB INTO
+                 :COL-1, :COL-2, :COL-3, :COL-4, :COL-5, :WRK-LOAD-DATE
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ARCHIVE-TAB1: FETCH ERROR ' SQLCODE
+                         '->' SQLERRMC
+                 MOVE 'ARCHIVE-FETCH' TO WRK-AUDIT-SOURCE
+                 MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+                 CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                        WRK-AUDIT-MESSAGE
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+           END-EVALUATE.
+      ****************************************************************
+       ARCHIVE-ONE-ROW.
+           EXEC SQL
+              INSERT INTO TAB1_HIST
+                     (COL_1, COL_2, COL_3, COL_4, COL_5,
+                      LOAD_DATE, ARCHIVED_DATE)
+              VALUES (:COL-1, :COL-2, :COL-3, :COL-4, :COL-5,
+                      :WRK-LOAD-DATE, CURRENT_DATE)
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+              DISPLAY 'ARCHIVE-TAB1: HIST INSERT FAILED FOR ' COL-1
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE 'ARCHIVE-INS' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
+              EXEC SQL
+                 ROLLBACK WORK
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 DELETE FROM TAB1
+                  WHERE COL_1 = :COL-1
+              END-EXEC
+              IF SQLCODE = 0 THEN
+                 EXEC SQL
+                    COMMIT WORK
+                 END-EXEC
+                 ADD 1 TO WRK-ARCHIVE-COUNT
+              ELSE
+                 DISPLAY 'ARCHIVE-TAB1: DELETE FAILED FOR ' COL-1
+                 DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+                 MOVE 'ARCHIVE-DEL' TO WRK-AUDIT-SOURCE
+                 MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+                 CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                        WRK-AUDIT-MESSAGE
+                 EXEC SQL
+                    ROLLBACK WORK
+                 END-EXEC
+              END-IF
+           END-IF.
