@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ATTACH-TAB1.
+      ****************************************************************
+      * ATTACH-TAB1 - upload a file into TAB1's COL_4 BYTEA column for
+      * a given key, or pull it back out to a file on request. COL_4
+      * is already carried as PIC X(5000) USAGE VARRAW in CUST-RECORD;
+      * this is the first program to actually move real binary content
+      * through it instead of the POPULATE-DB demo string.
+      *
+      * ATTACH-FILE is a plain fixed-length ORGANIZATION SEQUENTIAL
+      * file, one record of exactly COL_4's 5000-byte capacity, with no
+      * internal length framing - GnuCOBOL's RECORD VARYING ...
+      * DEPENDING ON expects its own internal variable-record framing
+      * and will not read/write a raw externally-produced byte stream
+      * (confirmed FILE STATUS 39 against a plain file). The real byte
+      * count travels separately: LS-FILE-LEN on upload (the caller
+      * already knows how big the source file is), COL_4_LEN out of
+      * TAB1 on download.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTACH-FILE ASSIGN TO WRK-FILE-PATH
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATTACH-FILE.
+       01  ATTACH-RECORD         PIC X(5000).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           COPY "custrec.cpy".
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+           EXEC SQL
+                 INCLUDE SQLCA
+           END-EXEC.
+      ****************************************************************
+       01  WRK-ENV-CODE          PIC X(8).
+       01  WRK-FILE-PATH         PIC X(80).
+       01  WRK-FILE-STATUS       PIC X(2).
+       01  WRK-FILE-LEN          PIC 9(4) COMP.
+       01  WRK-AUDIT-SOURCE      PIC X(12).
+       01  WRK-AUDIT-MESSAGE     PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-KEY                PIC X(20).
+       01  LS-ACTION             PIC X(1).
+       01  LS-FILE-PATH          PIC X(80).
+       01  LS-FILE-LEN           PIC 9(4) COMP.
+           COPY "dbretcd.cpy".
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-KEY LS-ACTION LS-FILE-PATH
+                                LS-FILE-LEN DB-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO SQLCODE
+           MOVE 0 TO DB-RETURN-CODE
+           MOVE LS-FILE-PATH TO WRK-FILE-PATH
+           PERFORM CONNECT-DB
+           IF DB-RETURN-CODE NOT = 0
+              DISPLAY 'ATTACH-TAB1: NOT CONNECTED - ABORTING'
+              GOBACK
+           END-IF
+           EVALUATE LS-ACTION
+              WHEN 'U'
+                 PERFORM UPLOAD-DOCUMENT
+              WHEN 'D'
+                 PERFORM DOWNLOAD-DOCUMENT
+              WHEN OTHER
+                 DISPLAY 'ATTACH-TAB1: UNKNOWN ACTION "' LS-ACTION '"'
+                 MOVE -1 TO DB-RETURN-CODE
+           END-EVALUATE
+           EXEC SQL
+              DISCONNECT ALL
+           END-EXEC
+           GOBACK.
+      ****************************************************************
+       CONNECT-DB.
+           MOVE SPACES TO WRK-ENV-CODE
+           ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+           CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              DISPLAY 'ATTACH-TAB1: CONNECTED - ENVIRONMENT '
+                      WRK-ENV-CODE
+           ELSE
+              DISPLAY 'ATTACH-TAB1: CONNECT FAILED, RETURN CODE = '
+                      DB-RETURN-CODE
+           END-IF.
+      ****************************************************************
+       UPLOAD-DOCUMENT.
+           MOVE LS-KEY TO COL-1
+           MOVE LS-FILE-LEN TO WRK-FILE-LEN
+           IF WRK-FILE-LEN > 5000
+              DISPLAY 'ATTACH-TAB1: FILE LENGTH ' WRK-FILE-LEN
+                      ' EXCEEDS COL_4 CAPACITY (5000) FOR ' COL-1
+              MOVE -1 TO DB-RETURN-CODE
+           ELSE
+              OPEN INPUT ATTACH-FILE
+              IF WRK-FILE-STATUS NOT = "00"
+                 DISPLAY 'ATTACH-TAB1: UNABLE TO OPEN ' WRK-FILE-PATH
+                         ' STATUS ' WRK-FILE-STATUS
+                 MOVE -1 TO DB-RETURN-CODE
+              ELSE
+                 READ ATTACH-FILE
+                    AT END
+                       DISPLAY 'ATTACH-TAB1: ' WRK-FILE-PATH
+                               ' IS EMPTY'
+                    NOT AT END
+                       MOVE ATTACH-RECORD(1:WRK-FILE-LEN)
+                            TO COL-4-ARR(1:WRK-FILE-LEN)
+                       MOVE WRK-FILE-LEN  TO COL-4-LEN
+                 END-READ
+                 CLOSE ATTACH-FILE
+                 EXEC SQL
+                    UPDATE TAB1
+                       SET COL_4 = :COL-4
+                     WHERE COL_1 = :COL-1
+                 END-EXEC
+                 IF SQLCODE = 0 THEN
+                    EXEC SQL
+                       COMMIT WORK
+                    END-EXEC
+                    DISPLAY 'ATTACH-TAB1: UPLOAD OK FOR ' COL-1
+                            ' (' WRK-FILE-LEN ' BYTES)'
+                 ELSE
+                    DISPLAY 'ATTACH-TAB1: UPLOAD FAILED FOR ' COL-1
+                    DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+                    MOVE SQLCODE TO DB-RETURN-CODE
+                    MOVE 'ATTACH-UPL' TO WRK-AUDIT-SOURCE
+                    MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+                    CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                           WRK-AUDIT-MESSAGE
+                    EXEC SQL
+                       ROLLBACK WORK
+                    END-EXEC
+                 END-IF
+              END-IF
+           END-IF.
+      ****************************************************************
+       DOWNLOAD-DOCUMENT.
+           MOVE LS-KEY TO COL-1
+           EXEC SQL
+              SELECT COL_4 INTO :COL-4
+                FROM TAB1
+               WHERE COL_1 = :COL-1
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+              DISPLAY 'ATTACH-TAB1: DOWNLOAD FAILED FOR ' COL-1
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE SQLCODE TO DB-RETURN-CODE
+              MOVE 'ATTACH-DWN' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
+           ELSE
+              MOVE COL-4-LEN TO WRK-FILE-LEN
+              MOVE SPACES TO ATTACH-RECORD
+              MOVE COL-4-ARR(1:COL-4-LEN) TO ATTACH-RECORD(1:COL-4-LEN)
+              OPEN OUTPUT ATTACH-FILE
+              IF WRK-FILE-STATUS NOT = "00"
+                 DISPLAY 'ATTACH-TAB1: UNABLE TO OPEN ' WRK-FILE-PATH
+                         ' STATUS ' WRK-FILE-STATUS
+                 MOVE -1 TO DB-RETURN-CODE
+              ELSE
+                 WRITE ATTACH-RECORD
+                 CLOSE ATTACH-FILE
+                 DISPLAY 'ATTACH-TAB1: DOWNLOAD OK FOR ' COL-1
+                         ' (' WRK-FILE-LEN ' BYTES) TO ' WRK-FILE-PATH
+              END-IF
+           END-IF.
