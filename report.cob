@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    REPORT-TAB1.
+      ****************************************************************
+      * REPORT-TAB1 - print-style report of TAB1: page header, one
+      * line per row pulled via a dedicated cursor, page breaks at a
+      * fixed line count, and a trailing control total (row count and
+      * sum of COL-2). Replaces eyeballing READ-DB-ONE's DISPLAY
+      * output for month-end reconciliation.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO WRK-PRINT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           COPY "custrec.cpy".
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+           EXEC SQL
+                 INCLUDE SQLCA
+           END-EXEC.
+      ****************************************************************
+       01  WRK-ENV-CODE          PIC X(8).
+           COPY "dbretcd.cpy".
+       01  WRK-PRINT-FILE-PATH   PIC X(80).
+       01  WRK-PRINT-FILE-STATUS PIC X(2).
+       01  WRK-READ-EOF-SW       PIC X VALUE 'N'.
+           88 NO-MORE-ROWS           VALUE 'Y'.
+       01  WRK-LINE-COUNT        PIC 9(4) VALUE 0.
+       01  WRK-LINES-PER-PAGE    PIC 9(4) VALUE 20.
+       01  WRK-PAGE-COUNT        PIC 9(4) VALUE 0.
+       01  WRK-ROW-COUNT         PIC 9(9) VALUE 0.
+       01  WRK-COL-2-TOTAL       PIC 9(9)V9(5) VALUE 0.
+       01  WRK-REPORT-DATE       PIC 9(8).
+
+       01  HEADER-LINE-1.
+           05 FILLER             PIC X(20) VALUE 'TAB1 REPORT'.
+           05 FILLER             PIC X(10) VALUE 'DATE '.
+           05 H-REPORT-DATE      PIC 9(8).
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE 'PAGE '.
+           05 H-PAGE-NUMBER      PIC ZZZ9.
+       01  HEADER-LINE-2.
+           05 FILLER             PIC X(20) VALUE 'COL-1'.
+           05 FILLER             PIC X(14) VALUE 'COL-2'.
+           05 FILLER             PIC X(10) VALUE 'COL-3'.
+           05 FILLER             PIC X(50) VALUE 'COL-5'.
+       01  DETAIL-LINE.
+           05 D-COL-1            PIC X(20).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 D-COL-2            PIC Z(4)9.99999.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 D-COL-3            PIC Z(5)9.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 D-COL-5            PIC X(50).
+       01  TOTAL-LINE.
+           05 FILLER             PIC X(20) VALUE 'TOTAL ROWS READ:'.
+           05 T-ROW-COUNT        PIC Z(8)9.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'SUM OF COL-2:'.
+           05 T-COL-2-TOTAL      PIC Z(8)9.99999.
+      ****************************************************************
+       LINKAGE SECTION.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC SQL DECLARE
+              RPTTAB CURSOR FOR SELECT COL_1, COL_2, COL_3, COL_5
+                 FROM TAB1
+           END-EXEC
+           MOVE 0 TO SQLCODE
+           MOVE 0 TO DB-RETURN-CODE
+           PERFORM CONNECT-DB
+           IF DB-RETURN-CODE NOT = 0
+              DISPLAY 'REPORT-TAB1: NOT CONNECTED - ABORTING'
+              GOBACK
+           END-IF
+           PERFORM OPEN-PRINT-FILE
+           IF WRK-PRINT-FILE-STATUS = "00"
+              PERFORM PRINT-NEW-PAGE-HEADER
+              EXEC SQL
+                 OPEN RPTTAB
+              END-EXEC
+              PERFORM UNTIL NO-MORE-ROWS
+                 PERFORM FETCH-ONE-ROW
+                 IF NOT NO-MORE-ROWS
+                    PERFORM PRINT-DETAIL-LINE
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE RPTTAB
+              END-EXEC
+              PERFORM PRINT-CONTROL-TOTALS
+              CLOSE PRINT-FILE
+           END-IF
+           EXEC SQL
+              DISCONNECT ALL
+           END-EXEC
+           GOBACK.
+      ****************************************************************
+       CONNECT-DB.
+           MOVE SPACES TO WRK-ENV-CODE
+           ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+           CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              DISPLAY 'REPORT-TAB1: CONNECTED - ENVIRONMENT '
+                      WRK-ENV-CODE
+           ELSE
+              DISPLAY 'REPORT-TAB1: CONNECT FAILED, RETURN CODE = '
+                      DB-RETURN-CODE
+           END-IF.
+      ****************************************************************
+       OPEN-PRINT-FILE.
+           MOVE SPACES TO WRK-PRINT-FILE-PATH
+           ACCEPT WRK-PRINT-FILE-PATH
+                  FROM ENVIRONMENT "REPORT_PRINT_FILE"
+           IF WRK-PRINT-FILE-PATH = SPACES
+              MOVE "tab1.rpt" TO WRK-PRINT-FILE-PATH
+           END-IF
+           ACCEPT WRK-REPORT-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT PRINT-FILE
+           IF WRK-PRINT-FILE-STATUS NOT = "00"
+              DISPLAY 'REPORT-TAB1: UNABLE TO OPEN '
+                      WRK-PRINT-FILE-PATH
+                      ' STATUS ' WRK-PRINT-FILE-STATUS
+           END-IF.
+      ****************************************************************
+       FETCH-ONE-ROW.
+           EXEC SQL
+              FETCH NEXT RPTTAB INTO
+                      :COL-1, :COL-2, :COL-3, :COL-5
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 100
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+              WHEN 0
+                 ADD 1 TO WRK-ROW-COUNT
+                 ADD COL-2 TO WRK-COL-2-TOTAL
+              WHEN OTHER
+                 DISPLAY 'REPORT-TAB1: FETCH ERROR ' SQLCODE
+                         '->' SQLERRMC
+                 MOVE 'Y' TO WRK-READ-EOF-SW
+           END-EVALUATE.
+      ****************************************************************
+       PRINT-NEW-PAGE-HEADER.
+           ADD 1 TO WRK-PAGE-COUNT
+           MOVE WRK-REPORT-DATE TO H-REPORT-DATE
+           MOVE WRK-PAGE-COUNT  TO H-PAGE-NUMBER
+           MOVE HEADER-LINE-1 TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE HEADER-LINE-2 TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE 0 TO WRK-LINE-COUNT.
+      ****************************************************************
+       PRINT-DETAIL-LINE.
+           IF WRK-LINE-COUNT >= WRK-LINES-PER-PAGE
+              PERFORM PRINT-NEW-PAGE-HEADER
+           END-IF
+           MOVE COL-1 TO D-COL-1
+           MOVE COL-2 TO D-COL-2
+           MOVE COL-3 TO D-COL-3
+           MOVE COL-5-ARR(1:COL-5-LEN) TO D-COL-5
+           MOVE DETAIL-LINE TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           ADD 1 TO WRK-LINE-COUNT.
+      ****************************************************************
+       PRINT-CONTROL-TOTALS.
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE WRK-ROW-COUNT   TO T-ROW-COUNT
+           MOVE WRK-COL-2-TOTAL TO T-COL-2-TOTAL
+           MOVE TOTAL-LINE TO PRINT-RECORD
+           WRITE PRINT-RECORD.
