@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MAINTAIN-TAB1.
+      ****************************************************************
+      * MAINTAIN-TAB1 - correct a bad COL_2/COL_5 value or remove a
+      * row from TAB1 by key (COL_1), without DROP-TABLE-and-reload.
+      * Called from the operator menu in cit_test.cob; uses the same
+      * CUST-RECORD layout cit_test.cob does, and connects via the
+      * shared CONNECT-RETRY subroutine for the same retry handling.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           COPY "custrec.cpy".
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC
+
+      **************** THE SQLCA FILE MUST BE IN THE DIRECTORY**
+           EXEC SQL
+                 INCLUDE SQLCA
+           END-EXEC.
+      ****************************************************************
+       01  WRK-ENV-CODE       PIC X(8).
+       01  WRK-AUDIT-SOURCE   PIC X(12).
+       01  WRK-AUDIT-MESSAGE  PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-KEY         PIC X(20).
+       01  LS-ACTION      PIC X(1).
+       01  LS-NEW-COL-2   PIC 9(5)V9(5).
+       01  LS-NEW-COL-5   PIC X(50).
+           COPY "dbretcd.cpy".
+      ****************************************************************
+       PROCEDURE DIVISION USING LS-KEY LS-ACTION LS-NEW-COL-2
+                                LS-NEW-COL-5 DB-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO SQLCODE
+           MOVE 0 TO DB-RETURN-CODE
+           PERFORM CONNECT-DB
+           IF DB-RETURN-CODE NOT = 0
+              DISPLAY 'MAINTAIN-TAB1: NOT CONNECTED - ABORTING'
+              GOBACK
+           END-IF
+           EVALUATE LS-ACTION
+              WHEN 'U'
+                 PERFORM UPDATE-ROW
+              WHEN 'D'
+                 PERFORM DELETE-ROW
+              WHEN OTHER
+                 DISPLAY 'MAINTAIN-TAB1: UNKNOWN ACTION "'
+                         LS-ACTION '"'
+                 MOVE -1 TO DB-RETURN-CODE
+           END-EVALUATE
+           EXEC SQL
+              DISCONNECT ALL
+           END-EXEC
+           GOBACK.
+      ****************************************************************
+       CONNECT-DB.
+           MOVE SPACES TO WRK-ENV-CODE
+           ACCEPT WRK-ENV-CODE FROM ENVIRONMENT "DBCONN_ENV"
+           CALL "CONNECT-RETRY" USING WRK-ENV-CODE DB-RETURN-CODE
+           IF DB-RETURN-CODE = 0
+              DISPLAY 'MAINTAIN-TAB1: CONNECTED - ENVIRONMENT '
+                      WRK-ENV-CODE
+           ELSE
+              DISPLAY 'MAINTAIN-TAB1: CONNECT FAILED, RETURN CODE = '
+                      DB-RETURN-CODE
+           END-IF.
+      ****************************************************************
+       UPDATE-ROW.
+           MOVE LS-KEY       TO COL-1
+           MOVE LS-NEW-COL-2 TO COL-2
+           MOVE LS-NEW-COL-5 TO COL-5-ARR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-NEW-COL-5))
+                             TO COL-5-LEN
+           EXEC SQL
+              UPDATE TAB1
+                 SET COL_2 = :COL-2,
+                     COL_5 = :COL-5
+               WHERE COL_1 = :COL-1
+           END-EXEC
+           IF SQLCODE = 0 THEN
+              EXEC SQL
+                 COMMIT WORK
+              END-EXEC
+              DISPLAY 'MAINTAIN-TAB1: UPDATE OK FOR ' COL-1
+           ELSE
+              DISPLAY 'MAINTAIN-TAB1: UPDATE FAILED FOR ' COL-1
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE SQLCODE TO DB-RETURN-CODE
+              MOVE 'MAINT-UPD' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
+              EXEC SQL
+                 ROLLBACK WORK
+              END-EXEC
+           END-IF.
+      ****************************************************************
+       DELETE-ROW.
+           MOVE LS-KEY TO COL-1
+           EXEC SQL
+              DELETE FROM TAB1
+               WHERE COL_1 = :COL-1
+           END-EXEC
+           IF SQLCODE = 0 THEN
+              EXEC SQL
+                 COMMIT WORK
+              END-EXEC
+              DISPLAY 'MAINTAIN-TAB1: DELETE OK FOR ' COL-1
+           ELSE
+              DISPLAY 'MAINTAIN-TAB1: DELETE FAILED FOR ' COL-1
+              DISPLAY 'SQLCODE = ' SQLCODE '->' SQLERRMC
+              MOVE SQLCODE TO DB-RETURN-CODE
+              MOVE 'MAINT-DEL' TO WRK-AUDIT-SOURCE
+              MOVE SQLERRMC TO WRK-AUDIT-MESSAGE
+              CALL "AUDITLOG" USING WRK-AUDIT-SOURCE SQLCODE
+                                     WRK-AUDIT-MESSAGE
+              EXEC SQL
+                 ROLLBACK WORK
+              END-EXEC
+           END-IF.
